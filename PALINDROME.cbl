@@ -6,21 +6,149 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PALINDROME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PALIN-INPUT-FILE ASSIGN TO "PALININ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT PALIN-REPORT-FILE ASSIGN TO "PALINRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT PALIN-EXCEPT-FILE ASSIGN TO "PALINEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
+           SELECT OPTIONAL PALIN-AUDIT-FILE ASSIGN TO "PALINAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT OPTIONAL PALIN-CHECKPOINT-FILE ASSIGN TO "PALINCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+
+       FD  PALIN-INPUT-FILE.
+       01  PALIN-INPUT-RECORD.
+           05  PI-RECORD-TYPE          PIC X(01).
+               88  PI-TYPE-TEXT             VALUE 'T'.
+               88  PI-TYPE-NUMERIC          VALUE 'N'.
+           05  PI-INPUT-VALUE          PIC X(81).
+
+       FD  PALIN-REPORT-FILE.
+       01  PALIN-REPORT-RECORD     PIC X(80).
+
+       FD  PALIN-EXCEPT-FILE.
+       01  PALIN-EXCEPT-RECORD     PIC X(143).
+
+       FD  PALIN-AUDIT-FILE.
+       01  PALIN-AUDIT-RECORD      PIC X(136).
+
+       FD  PALIN-CHECKPOINT-FILE.
+       01  PALIN-CHECKPOINT-RECORD.
+           05  CK-LAST-REC-COUNT       PIC 9(09).
+           05  CK-LAST-INPUT-VALUE     PIC X(81).
+           05  CK-RUN-ID                PIC X(08).
+
        WORKING-STORAGE SECTION.
 
-       01 WS-PAL          PIC X(9).
-       01 WS-TEMP         PIC X(9).
-       01 WS-I            PIC 99.
-       01 WS-LEN          PIC 99.
+       01  WS-INPUT-STATUS    PIC X(2).
+       01  WS-REPORT-STATUS   PIC X(2).
+       01  WS-EXCEPT-STATUS   PIC X(2).
+       01  WS-AUDIT-STATUS    PIC X(2).
+       01  WS-CKPT-STATUS     PIC X(2).
+       01  WS-RAW-PAL         PIC X(81).
+       01  WS-PAL             PIC X(80).
+       01  WS-TEMP            PIC X(80).
+       01  WS-I               PIC 9(4) VALUE ZERO.
+       01  WS-LEN             PIC 9(4) VALUE ZERO.
+       01  WS-SUB             PIC 9(4) VALUE ZERO.
+       01  WS-CHAR            PIC X(1) VALUE SPACE.
+       01  WS-NORM-LEN        PIC 9(4) VALUE ZERO.
+       01  WS-TRIMMED-VALUE   PIC X(80) VALUE SPACES.
+       01  WS-TRIMMED-LEN     PIC 9(4) VALUE ZERO.
+       01  WS-COMPARE-VALID   PIC X(1) VALUE 'Y'.
+           88  WS-COMPARE-OK          VALUE 'Y'.
+
+       01  WS-INPUT-VALID-SW  PIC X(1) VALUE 'Y'.
+           88  WS-INPUT-VALID         VALUE 'Y'.
+       01  WS-EXCEPT-REASON   PIC X(30) VALUE SPACES.
+       01  WS-EXCEPT-VALUE    PIC X(81) VALUE SPACES.
+       01  WS-EXCEPT-COUNT    PIC 9(9) VALUE ZERO.
+
+       01  WS-EOF-SWITCH      PIC X(1) VALUE 'N'.
+           88  WS-END-OF-FILE         VALUE 'Y'.
+       01  WS-CKPT-EOF-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-CKPT-END-OF-FILE    VALUE 'Y'.
+       01  WS-CKPT-EXISTED-SW PIC X(1) VALUE 'N'.
+           88  WS-CKPT-FILE-EXISTED   VALUE 'Y'.
+       01  WS-RESTART-SKIP-COUNT PIC 9(9) VALUE ZERO.
+       01  WS-SKIP-BASE-COUNT PIC 9(9) VALUE ZERO.
+       01  WS-CUM-COUNT       PIC 9(9) VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 0100.
 
-       PROCEDURE DIVISION.
+       01  WS-RESULT-TEXT     PIC X(14) VALUE SPACES.
+
+       01  WS-RUN-ID          PIC X(08) VALUE 'BATCH001'.
+       01  WS-OPERATOR-ID     PIC X(08) VALUE 'SYSTEM  '.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CD-YYYY         PIC 9(04).
+           05  WS-CD-MM           PIC 9(02).
+           05  WS-CD-DD           PIC 9(02).
+           05  WS-CD-HH           PIC 9(02).
+           05  WS-CD-MIN          PIC 9(02).
+           05  WS-CD-SS           PIC 9(02).
+           05  FILLER             PIC X(09).
+
+       01  WS-TIMESTAMP       PIC X(19) VALUE SPACES.
+
+       01  WS-REC-COUNT       PIC 9(9) VALUE ZERO.
+       01  WS-PAL-COUNT       PIC 9(9) VALUE ZERO.
+       01  WS-NOTPAL-COUNT    PIC 9(9) VALUE ZERO.
+
+       01  WS-RPT-COUNT-LINE.
+           05  FILLER             PIC X(24) VALUE
+               'RECORDS READ .......... '.
+           05  WS-RPT-REC-COUNT   PIC ZZZZZZZZ9.
+       01  WS-RPT-PAL-LINE.
+           05  FILLER             PIC X(24) VALUE
+               'PALINDROME COUNT ...... '.
+           05  WS-RPT-PAL-COUNT   PIC ZZZZZZZZ9.
+       01  WS-RPT-NOTPAL-LINE.
+           05  FILLER             PIC X(24) VALUE
+               'NOT PALINDROME COUNT .. '.
+           05  WS-RPT-NOTPAL-COUNT PIC ZZZZZZZZ9.
+       01  WS-RPT-EXCEPT-LINE.
+           05  FILLER             PIC X(24) VALUE
+               'EXCEPTION COUNT ....... '.
+           05  WS-RPT-EXCEPT-COUNT PIC ZZZZZZZZ9.
+
+       LINKAGE SECTION.
+       01  LS-PARM-RECORD.
+           05  LS-PARM-LEN        PIC S9(4) COMP.
+           05  LS-RUN-ID          PIC X(08).
+           05  LS-OPERATOR-ID     PIC X(08).
+
+       PROCEDURE DIVISION USING LS-PARM-RECORD.
 
        0000-MAIN-PROCEDURE.
-           ACCEPT WS-PAL.
-           PERFORM 1000-FIND-PARA THRU
-                   1000-FIND-PARA-EXIT
+           PERFORM 0100-INITIALIZE-PARA THRU
+                   0100-INITIALIZE-PARA-EXIT
+
+           PERFORM 0200-READ-PARA THRU
+                   0200-READ-PARA-EXIT
+
+           PERFORM UNTIL WS-END-OF-FILE
+               PERFORM 1000-FIND-PARA THRU
+                       1000-FIND-PARA-EXIT
+               PERFORM 0200-READ-PARA THRU
+                       0200-READ-PARA-EXIT
+           END-PERFORM
 
            PERFORM 9000-TERM-PARA THRU
                    9000-TERM-PARA-EXIT.
@@ -29,37 +157,334 @@
        0000-MAIN-PROCEDURE-EXIT.
            EXIT.
 
+       0100-INITIALIZE-PARA.
+           IF LS-PARM-LEN > ZERO
+               MOVE LS-RUN-ID TO WS-RUN-ID
+               MOVE LS-OPERATOR-ID TO WS-OPERATOR-ID
+           END-IF
+
+           OPEN INPUT PALIN-CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               MOVE 'Y' TO WS-CKPT-EXISTED-SW
+               PERFORM UNTIL WS-CKPT-END-OF-FILE
+                   READ PALIN-CHECKPOINT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+                       NOT AT END
+                           MOVE CK-LAST-REC-COUNT TO
+                               WS-RESTART-SKIP-COUNT
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE PALIN-CHECKPOINT-FILE
+           MOVE WS-RESTART-SKIP-COUNT TO WS-SKIP-BASE-COUNT
+
+           OPEN INPUT PALIN-INPUT-FILE
+           IF WS-INPUT-STATUS NOT = '00'
+               DISPLAY 'PALIN-INPUT-FILE OPEN FAILED - STATUS '
+                   WS-INPUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT PALIN-REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY 'PALIN-REPORT-FILE OPEN FAILED - STATUS '
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT PALIN-EXCEPT-FILE
+           IF WS-EXCEPT-STATUS NOT = '00'
+               DISPLAY 'PALIN-EXCEPT-FILE OPEN FAILED - STATUS '
+                   WS-EXCEPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT PALIN-AUDIT-FILE
+           IF WS-AUDIT-STATUS = '00'
+               CLOSE PALIN-AUDIT-FILE
+               OPEN EXTEND PALIN-AUDIT-FILE
+           ELSE
+               CLOSE PALIN-AUDIT-FILE
+               OPEN OUTPUT PALIN-AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = '00' AND WS-AUDIT-STATUS NOT = '05'
+               DISPLAY 'PALIN-AUDIT-FILE OPEN FAILED - STATUS '
+                   WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-CKPT-FILE-EXISTED
+               OPEN EXTEND PALIN-CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT PALIN-CHECKPOINT-FILE
+           END-IF
+           IF WS-CKPT-STATUS NOT = '00' AND WS-CKPT-STATUS NOT = '05'
+               DISPLAY 'PALIN-CHECKPOINT-FILE OPEN FAILED - STATUS '
+                   WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-RESTART-SKIP-COUNT > ZERO
+               PERFORM WS-RESTART-SKIP-COUNT TIMES
+                   READ PALIN-INPUT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SWITCH
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       0100-INITIALIZE-PARA-EXIT.
+           EXIT.
+
+       0200-READ-PARA.
+           READ PALIN-INPUT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-REC-COUNT
+           END-READ.
+
+       0200-READ-PARA-EXIT.
+           EXIT.
+
        1000-FIND-PARA.
 
-           INSPECT FUNCTION REVERSE(WS-PAL) TALLYING WS-I FOR
-                                       LEADING SPACES
+           MOVE PI-INPUT-VALUE TO WS-RAW-PAL
+           MOVE PI-INPUT-VALUE TO WS-EXCEPT-VALUE
+           MOVE 'Y' TO WS-COMPARE-VALID
+           MOVE 'Y' TO WS-INPUT-VALID-SW
+           MOVE SPACES TO WS-EXCEPT-REASON
+
+           PERFORM 1100-VALIDATE-PARA THRU
+                   1100-VALIDATE-PARA-EXIT
+
+           IF WS-INPUT-VALID
+               IF PI-TYPE-NUMERIC
+                   PERFORM 1070-NUMERIC-CHECK-PARA THRU
+                           1070-NUMERIC-CHECK-PARA-EXIT
+               ELSE
+                   PERFORM 1050-NORMALIZE-PARA THRU
+                           1050-NORMALIZE-PARA-EXIT
+               END-IF
 
-           COMPUTE WS-LEN = WS-I - 9
-           ADD 1 TO WS-I
-           MOVE FUNCTION REVERSE(WS-PAL) TO WS-TEMP
+               IF WS-COMPARE-OK
+                   INSPECT FUNCTION REVERSE(WS-PAL) TALLYING WS-I FOR
+                                               LEADING SPACES
 
-           DISPLAY WS-TEMP(WS-I:WS-LEN)
+                   COMPUTE WS-LEN = WS-I - 80
+                   ADD 1 TO WS-I
+                   MOVE FUNCTION REVERSE(WS-PAL) TO WS-TEMP
 
-           IF WS-PAL = WS-TEMP(WS-I:WS-LEN)
-             DISPLAY ' PALINDROME'
+                   DISPLAY WS-TEMP(WS-I:WS-LEN)
+
+                   IF WS-PAL(1:WS-LEN) = WS-TEMP(WS-I:WS-LEN)
+                     DISPLAY ' PALINDROME'
+                     MOVE ' PALINDROME' TO WS-RESULT-TEXT
+                     ADD 1 TO WS-PAL-COUNT
+                   ELSE
+                     DISPLAY 'NOT PALINDROME'
+                     MOVE 'NOT PALINDROME' TO WS-RESULT-TEXT
+                     ADD 1 TO WS-NOTPAL-COUNT
+                   END-IF
+
+                   PERFORM 1400-WRITE-AUDIT-PARA THRU
+                           1400-WRITE-AUDIT-PARA-EXIT
+               ELSE
+                   PERFORM 1600-WRITE-EXCEPT-PARA THRU
+                           1600-WRITE-EXCEPT-PARA-EXIT
+               END-IF
            ELSE
-             DISPLAY 'NOT PALINDROME'
+               DISPLAY 'INVALID INPUT - ' WS-EXCEPT-REASON
+               PERFORM 1600-WRITE-EXCEPT-PARA THRU
+                       1600-WRITE-EXCEPT-PARA-EXIT
+           END-IF
+
+           COMPUTE WS-CUM-COUNT = WS-SKIP-BASE-COUNT + WS-REC-COUNT
+           IF FUNCTION MOD(WS-CUM-COUNT, WS-CHECKPOINT-INTERVAL) = ZERO
+               PERFORM 1500-CHECKPOINT-PARA THRU
+                       1500-CHECKPOINT-PARA-EXIT
            END-IF
 
+           MOVE SPACE TO WS-RAW-PAL
            MOVE SPACE TO WS-PAL
            MOVE ZEROS TO WS-LEN
-           MOVE ZEROS TO WS-I
+           MOVE ZEROS TO WS-I.
+
+       1000-FIND-PARA-EXIT.
+           EXIT.
+
+       1100-VALIDATE-PARA.
+           IF NOT PI-TYPE-TEXT AND NOT PI-TYPE-NUMERIC
+               MOVE 'N' TO WS-INPUT-VALID-SW
+               MOVE 'INVALID RECORD TYPE FLAG' TO WS-EXCEPT-REASON
+           END-IF
+
+           IF WS-INPUT-VALID
+               IF FUNCTION TRIM(WS-RAW-PAL) = SPACES
+                   MOVE 'N' TO WS-INPUT-VALID-SW
+                   MOVE 'BLANK VALUE' TO WS-EXCEPT-REASON
+               END-IF
+           END-IF
+
+           IF WS-INPUT-VALID
+               IF WS-RAW-PAL(81:1) NOT = SPACE
+                   MOVE 'N' TO WS-INPUT-VALID-SW
+                   MOVE 'VALUE EXCEEDS FIELD LENGTH' TO
+                       WS-EXCEPT-REASON
+               END-IF
+           END-IF
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 81
+               MOVE WS-RAW-PAL(WS-SUB:1) TO WS-CHAR
+               IF WS-CHAR < SPACE
+                   MOVE '.' TO WS-EXCEPT-VALUE(WS-SUB:1)
+                   IF WS-INPUT-VALID
+                       MOVE 'N' TO WS-INPUT-VALID-SW
+                       MOVE 'NON-PRINTABLE CHARACTER' TO
+                           WS-EXCEPT-REASON
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       1100-VALIDATE-PARA-EXIT.
+           EXIT.
+
+       1050-NORMALIZE-PARA.
+           MOVE SPACES TO WS-PAL
+           MOVE ZERO TO WS-SUB
+           MOVE ZERO TO WS-NORM-LEN
 
-           ACCEPT WS-PAL
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 80
+               MOVE WS-RAW-PAL(WS-SUB:1) TO WS-CHAR
+               IF (WS-CHAR IS ALPHABETIC OR WS-CHAR IS NUMERIC)
+                       AND WS-CHAR NOT = SPACE
+                   ADD 1 TO WS-NORM-LEN
+                   MOVE FUNCTION UPPER-CASE(WS-CHAR) TO
+                       WS-PAL(WS-NORM-LEN:1)
+               END-IF
+           END-PERFORM
 
-           IF WS-PAL NOT = SPACES
-               GO TO 1000-FIND-PARA  *> PERFORM ALSO WORKING HERE
+           IF WS-NORM-LEN = ZERO
+               MOVE 'N' TO WS-COMPARE-VALID
+               MOVE 'NO COMPARABLE CHARACTERS' TO WS-EXCEPT-REASON
            END-IF.
 
-       1000-FIND-PARA-EXIT.
+       1050-NORMALIZE-PARA-EXIT.
+           EXIT.
+
+       1070-NUMERIC-CHECK-PARA.
+           MOVE FUNCTION TRIM(WS-RAW-PAL) TO WS-TRIMMED-VALUE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-RAW-PAL)) TO
+               WS-TRIMMED-LEN
+
+           IF WS-TRIMMED-LEN = ZERO
+               MOVE 'N' TO WS-COMPARE-VALID
+               MOVE 'NO COMPARABLE CHARACTERS' TO WS-EXCEPT-REASON
+           ELSE
+               IF WS-TRIMMED-VALUE(1:WS-TRIMMED-LEN) IS NOT NUMERIC
+                   MOVE 'N' TO WS-COMPARE-VALID
+                   MOVE 'NON-NUMERIC IN NUMERIC MODE' TO
+                       WS-EXCEPT-REASON
+               ELSE
+                   MOVE SPACES TO WS-PAL
+                   MOVE WS-TRIMMED-VALUE TO WS-PAL
+               END-IF
+           END-IF.
+
+       1070-NUMERIC-CHECK-PARA-EXIT.
+           EXIT.
+
+       1400-WRITE-AUDIT-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CD-YYYY '-' WS-CD-MM '-' WS-CD-DD ' '
+                  WS-CD-HH '.' WS-CD-MIN '.' WS-CD-SS
+                  DELIMITED BY SIZE INTO WS-TIMESTAMP
+
+           STRING WS-TIMESTAMP           DELIMITED BY SIZE
+                  ' ' WS-RUN-ID           DELIMITED BY SIZE
+                  ' ' WS-OPERATOR-ID      DELIMITED BY SIZE
+                  ' ' PI-RECORD-TYPE      DELIMITED BY SIZE
+                  ' ' PI-INPUT-VALUE      DELIMITED BY SIZE
+                  ' ' WS-RESULT-TEXT      DELIMITED BY SIZE
+                  INTO PALIN-AUDIT-RECORD
+
+           WRITE PALIN-AUDIT-RECORD.
+
+       1400-WRITE-AUDIT-PARA-EXIT.
+           EXIT.
+
+       1600-WRITE-EXCEPT-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CD-YYYY '-' WS-CD-MM '-' WS-CD-DD ' '
+                  WS-CD-HH '.' WS-CD-MIN '.' WS-CD-SS
+                  DELIMITED BY SIZE INTO WS-TIMESTAMP
+
+           STRING WS-TIMESTAMP           DELIMITED BY SIZE
+                  ' ' WS-RUN-ID           DELIMITED BY SIZE
+                  ' ' PI-RECORD-TYPE      DELIMITED BY SIZE
+                  ' ' WS-EXCEPT-VALUE     DELIMITED BY SIZE
+                  ' ' WS-EXCEPT-REASON    DELIMITED BY SIZE
+                  INTO PALIN-EXCEPT-RECORD
+
+           WRITE PALIN-EXCEPT-RECORD
+           ADD 1 TO WS-EXCEPT-COUNT.
+
+       1600-WRITE-EXCEPT-PARA-EXIT.
+           EXIT.
+
+       1500-CHECKPOINT-PARA.
+           MOVE WS-CUM-COUNT TO CK-LAST-REC-COUNT
+           MOVE PI-INPUT-VALUE TO CK-LAST-INPUT-VALUE
+           MOVE WS-RUN-ID TO CK-RUN-ID
+           WRITE PALIN-CHECKPOINT-RECORD.
+
+       1500-CHECKPOINT-PARA-EXIT.
            EXIT.
 
        9000-TERM-PARA.
+           MOVE WS-REC-COUNT TO WS-RPT-REC-COUNT
+           MOVE WS-PAL-COUNT TO WS-RPT-PAL-COUNT
+           MOVE WS-NOTPAL-COUNT TO WS-RPT-NOTPAL-COUNT
+           MOVE WS-EXCEPT-COUNT TO WS-RPT-EXCEPT-COUNT
+
+           MOVE SPACES TO PALIN-REPORT-RECORD
+           MOVE 'PALINDROME CONTROL TOTAL REPORT' TO
+               PALIN-REPORT-RECORD
+           WRITE PALIN-REPORT-RECORD
+
+           MOVE SPACES TO PALIN-REPORT-RECORD
+           WRITE PALIN-REPORT-RECORD
+
+           MOVE WS-RPT-COUNT-LINE TO PALIN-REPORT-RECORD
+           WRITE PALIN-REPORT-RECORD
+
+           MOVE WS-RPT-PAL-LINE TO PALIN-REPORT-RECORD
+           WRITE PALIN-REPORT-RECORD
+
+           MOVE WS-RPT-NOTPAL-LINE TO PALIN-REPORT-RECORD
+           WRITE PALIN-REPORT-RECORD
+
+           MOVE WS-RPT-EXCEPT-LINE TO PALIN-REPORT-RECORD
+           WRITE PALIN-REPORT-RECORD
+
+           CLOSE PALIN-INPUT-FILE
+           CLOSE PALIN-REPORT-FILE
+           CLOSE PALIN-EXCEPT-FILE
+           CLOSE PALIN-AUDIT-FILE
+           CLOSE PALIN-CHECKPOINT-FILE
+
+           IF WS-EXCEPT-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
            STOP RUN.
        9000-TERM-PARA-EXIT.
            EXIT.
