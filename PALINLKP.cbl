@@ -0,0 +1,145 @@
+      ******************************************************************
+      * Author: VIRTUAL HEART
+      * Date: 08-AUG-2026
+      * Purpose: PALINLKP - ONE-OFF ONLINE PALINDROME LOOKUP TRANSACTION
+      * Tectonics: cobc (CICS translate required before compile - see
+      *            IMPLEMENTATION_STATUS.md for the GnuCOBOL limitation)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PALINLKP.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-RAW-PAL         PIC X(80).
+       01  WS-PAL             PIC X(80).
+       01  WS-TEMP            PIC X(80).
+       01  WS-I               PIC 9(4) VALUE ZERO.
+       01  WS-LEN             PIC 9(4) VALUE ZERO.
+       01  WS-SUB             PIC 9(4) VALUE ZERO.
+       01  WS-CHAR            PIC X(1) VALUE SPACE.
+       01  WS-NORM-LEN        PIC 9(4) VALUE ZERO.
+
+       01  WS-RESULT-TEXT     PIC X(14) VALUE SPACES.
+
+       01  WS-SEND-PROMPT.
+           05  FILLER             PIC X(40) VALUE
+               'PALINLKP - ENTER A VALUE, THEN PRESS ENT'.
+           05  FILLER             PIC X(3) VALUE 'ER:'.
+
+       01  WS-SEND-RESULT.
+           05  FILLER             PIC X(10) VALUE 'RESULT -- '.
+           05  WS-SEND-RESULT-VALUE PIC X(80).
+           05  FILLER             PIC X(3) VALUE ' : '.
+           05  WS-SEND-RESULT-TEXT  PIC X(14).
+
+       01  WS-COMMAREA.
+           05  WS-CA-INPUT-VALUE  PIC X(80).
+
+       01  WS-RECEIVE-LEN         PIC S9(4) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+           PERFORM 0100-SEND-PROMPT-PARA THRU
+                   0100-SEND-PROMPT-PARA-EXIT
+           PERFORM 0150-RECEIVE-INPUT-PARA THRU
+                   0150-RECEIVE-INPUT-PARA-EXIT
+           PERFORM 1000-FIND-PARA THRU
+                   1000-FIND-PARA-EXIT
+           PERFORM 0200-SEND-RESULT-PARA THRU
+                   0200-SEND-RESULT-PARA-EXIT
+
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       0000-MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+       0100-SEND-PROMPT-PARA.
+           EXEC CICS
+               SEND TEXT FROM(WS-SEND-PROMPT)
+                         LENGTH(LENGTH OF WS-SEND-PROMPT)
+                         ERASE
+           END-EXEC.
+
+       0100-SEND-PROMPT-PARA-EXIT.
+           EXIT.
+
+       0150-RECEIVE-INPUT-PARA.
+           MOVE LENGTH OF WS-CA-INPUT-VALUE TO WS-RECEIVE-LEN
+
+           EXEC CICS
+               RECEIVE INTO(WS-CA-INPUT-VALUE)
+                       LENGTH(WS-RECEIVE-LEN)
+                       ASIS
+                       NOHANDLE
+           END-EXEC.
+
+       0150-RECEIVE-INPUT-PARA-EXIT.
+           EXIT.
+
+       0200-SEND-RESULT-PARA.
+           MOVE WS-CA-INPUT-VALUE TO WS-SEND-RESULT-VALUE
+           MOVE WS-RESULT-TEXT TO WS-SEND-RESULT-TEXT
+
+           EXEC CICS
+               SEND TEXT FROM(WS-SEND-RESULT)
+                         LENGTH(LENGTH OF WS-SEND-RESULT)
+                         ERASE
+           END-EXEC.
+
+       0200-SEND-RESULT-PARA-EXIT.
+           EXIT.
+
+       1000-FIND-PARA.
+           MOVE WS-CA-INPUT-VALUE TO WS-RAW-PAL
+
+           PERFORM 1050-NORMALIZE-PARA THRU
+                   1050-NORMALIZE-PARA-EXIT
+
+           INSPECT FUNCTION REVERSE(WS-PAL) TALLYING WS-I FOR
+                                       LEADING SPACES
+
+           COMPUTE WS-LEN = WS-I - 80
+           ADD 1 TO WS-I
+           MOVE FUNCTION REVERSE(WS-PAL) TO WS-TEMP
+
+           IF WS-LEN = ZERO
+               MOVE 'NO INPUT GIVEN' TO WS-RESULT-TEXT
+           ELSE
+               IF WS-PAL(1:WS-LEN) = WS-TEMP(WS-I:WS-LEN)
+                   MOVE ' PALINDROME' TO WS-RESULT-TEXT
+               ELSE
+                   MOVE 'NOT PALINDROME' TO WS-RESULT-TEXT
+               END-IF
+           END-IF
+
+           MOVE SPACE TO WS-RAW-PAL
+           MOVE SPACE TO WS-PAL
+           MOVE ZEROS TO WS-LEN
+           MOVE ZEROS TO WS-I.
+
+       1000-FIND-PARA-EXIT.
+           EXIT.
+
+       1050-NORMALIZE-PARA.
+           MOVE SPACES TO WS-PAL
+           MOVE ZERO TO WS-SUB
+           MOVE ZERO TO WS-NORM-LEN
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 80
+               MOVE WS-RAW-PAL(WS-SUB:1) TO WS-CHAR
+               IF (WS-CHAR IS ALPHABETIC OR WS-CHAR IS NUMERIC)
+                       AND WS-CHAR NOT = SPACE
+                   ADD 1 TO WS-NORM-LEN
+                   MOVE FUNCTION UPPER-CASE(WS-CHAR) TO
+                       WS-PAL(WS-NORM-LEN:1)
+               END-IF
+           END-PERFORM.
+
+       1050-NORMALIZE-PARA-EXIT.
+           EXIT.
+
+       END PROGRAM PALINLKP.
