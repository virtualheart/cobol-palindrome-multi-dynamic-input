@@ -0,0 +1,52 @@
+//PALINJOB JOB (ACCTNO),'PALINDROME NIGHTLY',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* AUTHOR:  VIRTUAL HEART
+//* PURPOSE: OVERNIGHT BATCH CYCLE FOR PALINDROME
+//*          READS THE NIGHTLY EXTRACT, PRODUCES THE CONTROL-TOTAL
+//*          REPORT AND EXCEPTION REPORT, AND APPENDS TO THE
+//*          PERSISTENT AUDIT TRAIL AND CHECKPOINT DATASETS.
+//*          STEP020 ONLY RUNS WHEN PALINDROME FLAGGED EXCEPTIONS
+//*          (RC=4); STEP030 IS BYPASSED IF PALINDROME ABENDED.
+//*****************************************************************
+//STEP010  EXEC PGM=PALINDROME,
+//             PARM='NIGHTLY1OPS1    '
+//STEPLIB  DD  DSN=PROD.PALINDRM.LOADLIB,DISP=SHR
+//PALININ  DD  DSN=PROD.PALINDRM.INPUT,DISP=SHR
+//PALINRPT DD  DSN=PROD.PALINDRM.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PALINEXC DD  DSN=PROD.PALINDRM.EXCEPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=143,BLKSIZE=0)
+//PALINAUD DD  DSN=PROD.PALINDRM.AUDIT,DISP=MOD,
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=136,BLKSIZE=0)
+//PALINCKP DD  DSN=PROD.PALINDRM.CKPT,DISP=MOD,
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=98,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*****************************************************************
+//* STEP020 - PAGE/NOTIFY OPS ONLY WHEN STEP010 REPORTED EXCEPTIONS.
+//* PALINDROME SETS RETURN-CODE 4 WHEN THE EXCEPTION COUNT IS
+//* NON-ZERO, 0 ON A CLEAN RUN.  BYPASS STEP020 UNLESS STEP010'S RC
+//* IS EXACTLY 4.
+//*****************************************************************
+//STEP020  EXEC PGM=IEBGENER,COND=(4,NE,STEP010)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=PROD.PALINDRM.EXCEPT(+0),DISP=SHR
+//SYSUT2   DD  SYSOUT=(*,OPSNOTFY)
+//*****************************************************************
+//* STEP030 - ARCHIVE THE CONTROL-TOTAL REPORT TO THE DAILY LOG.
+//* BYPASS IF STEP010 ABENDED (RC 8 OR HIGHER).
+//*****************************************************************
+//STEP030  EXEC PGM=IEBGENER,COND=(8,GE,STEP010)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=PROD.PALINDRM.REPORT(+0),DISP=SHR
+//SYSUT2   DD  DSN=PROD.PALINDRM.DAILYLOG,DISP=MOD,
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
